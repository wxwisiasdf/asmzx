@@ -0,0 +1,8 @@
+      *Symbol record layout
+       01  :pref:-symbol.
+           05 :pref:-symbol-name pic x(12).
+           05 :pref:-symbol-addr pic 9(8).
+           05 :pref:-symbol-type pic x.
+               88 :pref:-symbol-type-local value 'L'.
+               88 :pref:-symbol-type-external value 'X'.
+               88 :pref:-symbol-type-entry value 'N'.
