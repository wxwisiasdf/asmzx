@@ -0,0 +1,15 @@
+      *Instruction record layout
+       01  :pref:-insn.
+           05 :pref:-insn-addr pic 9(8).
+           05 :pref:-insn-kind pic x.
+               88 :pref:-insn-kind-code value 'I'.
+               88 :pref:-insn-kind-data value 'D'.
+               88 :pref:-insn-kind-reserve value 'R'.
+           05 :pref:-insn-len pic 9(8).
+           05 :pref:-insn-opcode pic x(12).
+           05 :pref:-insn-x0 pic x(12).
+           05 :pref:-insn-x1 pic x(12).
+           05 :pref:-insn-x2 pic x(12).
+           05 :pref:-insn-rrrr pic x.
+               88 :pref:-insn-rrrr-set value 'S'.
+               88 :pref:-insn-rrrr-clear value 'C'.
