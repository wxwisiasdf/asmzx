@@ -0,0 +1,4 @@
+      *Define (macro) record layout
+       01  :pref:-define.
+           05 :pref:-define-name pic x(12).
+           05 :pref:-define-body pic x(80).
