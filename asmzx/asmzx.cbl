@@ -19,6 +19,24 @@
       *Instruction list
            select optional fs-insns assign to "program.ins"
            organization is line sequential.
+      *Assembly listing (address, generated hex, original sections)
+           select optional fs-listing assign to "program.lst"
+           organization is line sequential.
+      *Listing source -- one record per input line, captured during
+      *the main read loop and turned into fs-listing's hex/text
+      *columns only afterward (write-listing), once every label in the
+      *source has been seen. Resolving a listing operand against labels
+      *seen "so far" (mid-pass) would show fabricated addresses for any
+      *forward-referenced branch/jump/$C target.
+           select optional fs-listsrc assign to "program.lsr"
+           organization is line sequential.
+      *Exported ("entry") symbols -- a copy of this module's entry
+      *points another module's assembly can rename to "program.ext"
+      *and link against (see asmxsym)
+           select optional fs-entries assign to "program.ent"
+           organization is indexed
+           access is sequential
+           record key is fe-symbol-name.
        data division.
        file section.
        fd  fs-inputs.
@@ -33,6 +51,24 @@
        copy "assymb.cpy" replacing ==:pref:== BY ==fs==.
        fd  fs-insns.
        copy "asinsn.cpy" replacing ==:pref:== BY ==fs==.
+       fd  fs-listing.
+       01  fs-listing-line pic x(150).
+       fd  fs-listsrc.
+       01  fs-listsrc-rec.
+           05 fs-listsrc-addr pic 9(8).
+           05 fs-listsrc-kind pic x.
+           05 fs-listsrc-len pic 9(8).
+           05 fs-listsrc-opcode pic x(12).
+           05 fs-listsrc-x0 pic x(12).
+           05 fs-listsrc-x1 pic x(12).
+           05 fs-listsrc-x2 pic x(12).
+           05 fs-listsrc-rrrr pic x.
+           05 fs-listsrc-section-a pic x(8).
+           05 fs-listsrc-section-b pic x(8).
+           05 fs-listsrc-section-c pic x(20).
+           05 fs-listsrc-section-d pic x(44).
+       fd  fs-entries.
+       copy "assymb.cpy" replacing ==:pref:== BY ==fe==.
        working-storage section.
        01  i pic 9(4) comp.
        01  j pic 9(4) comp.
@@ -53,11 +89,94 @@
        01  ws-oplen-data.
            05 ws-oplen-name pic x(12).
            05 ws-oplen-length pic 9(4).
+           05 ws-oplen-found pic x.
+               88 ws-oplen-is-found value 'Y'.
+               88 ws-oplen-not-found value 'N'.
        01  ws-rrrr pic x.
            88 ws-rrrr-set value 'S'.
            88 ws-rrrr-clear value 'C'.
+      *Count of "invalid define"/"invalid symbol"/"unknown directive"
+      *errors seen during assembly; surfaced through return-code so a
+      *bad source stops the job instead of quietly shipping a binary
+       01  ws-error-count pic 9(4) value 0.
+      *What, if anything, was assembled on the current line -- used to
+      *pick the right listing-hex builder
+       01  ws-line-kind pic x value ' '.
+           88 ws-line-kind-code value 'I'.
+           88 ws-line-kind-data value 'D'.
+           88 ws-line-kind-reserve value 'R'.
+      *Set by $N for the line immediately following it -- the next
+      *label parsed is an exported entry point, not a plain local
+      *symbol, and also gets written out to program.ent
+       01  ws-next-label-entry pic x value 'N'.
+           88 ws-next-label-is-entry value 'Y'.
+      *Scratch for $C/$S/$O directive numeric arguments
+       01  ws-digit pic 9(1).
+       01  ws-const-width pic 9(1).
+       01  ws-reserve-n pic 9(8).
+      *Listing line scratch
+       01  ws-listing-line pic x(150).
+       01  ws-listing-addr pic 9(8).
+       01  ws-listing-hex pic x(40).
+       01  ws-hex-digits pic x(16) value "0123456789ABCDEF".
+       01  ws-hex-j pic 9(4) comp.
+       01  ws-hex-hi pic 9(2) comp.
+       01  ws-hex-lo pic 9(2) comp.
+       01  ws-hex-hi1 pic 9(2) comp.
+       01  ws-hex-lo1 pic 9(2) comp.
+      *Wide enough to hold a pre-fold register product (up to 99*16+99)
+      *without decimal truncation -- byte-to-hex2 folds it down to a
+      *real byte (mod 256) itself before splitting into hex digits.
+       01  ws-hex-byteval pic 9(5).
+       01  ws-hex-code pic 9(3).
+       01  ws-hex-addr-temp pic 9(8).
+       01  ws-hex-nbytes pic 9(1).
+       01  ws-hex-i pic 9(4) comp.
+       01  ws-hex-byte-tab.
+           05 ws-hex-byte-ent pic 9(3) occurs 3 times.
+       01  ws-reg-x0 pic 9(2).
+       01  ws-reg-x1 pic 9(2).
+       01  ws-reg-x2 pic 9(2).
+       01  ws-addr-x1 pic 9(8).
+      *Operand resolution scratch (label name or literal digits)
+       01  ws-operand-text pic x(12).
+       01  ws-operand-value pic 9(8).
+       01  ws-symlook-data.
+           05  ws-symlook-name pic x(12).
+           05  ws-symlook-addr pic 9(8).
+           05  ws-symlook-found pic x.
+               88 ws-symlook-is-found value 'Y'.
+               88 ws-symlook-not-found value 'N'.
+      *In-memory copy of every symbol seen so far this pass, used to
+      *resolve listing operands (resolve-listing-operand) instead of
+      *calling "asmxsym" -- asmxsym opens program.sym INPUT, but this
+      *program still holds that same file open EXTEND/OUTPUT for the
+      *whole main read loop, so a second, concurrent open of it here
+      *would be unsafe on a real indexed-file runtime. 500-entry cap,
+      *same headroom convention as asmxopcd's in-memory opcode table.
+       01  ws-symtab-count pic 9(4) value 0.
+       01  ws-symtab-tab.
+           05  ws-symtab-ent occurs 500 times.
+               10  ws-symtab-name pic x(12).
+               10  ws-symtab-addr pic 9(8).
+      *Clean/restart mode -- when set, this run's output files are
+      *recreated empty instead of extended, so reruns over a changed
+      *source don't accumulate stale defines/symbols/instructions/
+      *listing/entries left over from a previous run
+       01  ws-clean-env pic x(3) value spaces.
+       01  ws-clean-flag pic x value 'N'.
+           88 ws-clean-mode value 'Y'.
        procedure division.
-           open extend fs-defines.
+           accept ws-clean-env from environment "ASMZX_CLEAN"
+               end-accept
+           if ws-clean-env = "YES" or ws-clean-env = "Y"
+               set ws-clean-mode to true
+           end-if.
+           if ws-clean-mode
+               open output fs-defines
+           else
+               open extend fs-defines
+           end-if.
       *Add default defines
            move "NULL" to ws-define-name.
            move "0" to ws-define-body.
@@ -65,7 +184,11 @@
            close fs-defines.
       *
            open input sharing with all fs-inputs.
-           open extend fs-symbols, fs-insns.
+           if ws-clean-mode
+               open output fs-symbols, fs-insns, fs-listsrc, fs-entries
+           else
+               open extend fs-symbols, fs-insns, fs-listsrc, fs-entries
+           end-if.
            perform forever
                read fs-inputs
                    at end exit perform
@@ -73,10 +196,25 @@
                end-read
            end-perform.
       *
-           close fs-symbols, fs-inputs, fs-insns.
-           call "asmxbin" end-call.
+           close fs-symbols, fs-inputs, fs-insns, fs-listsrc, fs-entries.
+      *Every label in the source is known now (ws-symtab-tab is
+      *complete) -- safe to resolve listing operands and generate
+      *program.lst
+           perform write-listing.
+           move ws-error-count to return-code.
+           if ws-error-count = 0
+               call "asmxbin" end-call
+           else
+               display "assembly errors: " ws-error-count
+                   " -- skipping binary encoding" end-display
+           end-if.
+           display "total errors: " return-code end-display.
            goback.
        found-line.
+      *Capture this line's starting address for the listing
+           move ws-cur-addr to ws-listing-addr.
+           initialize ws-listing-hex.
+           move ' ' to ws-line-kind.
       *Uppercase everything in the line
       *Section-A is never expanded because it's the place for directives
            initialize ws-80-line.
@@ -108,10 +246,16 @@
                when '$' perform parse-directive
                when other perform parse-non-directive
            end-evaluate.
+           perform write-listsrc-record.
        parse-directive.
            evaluate ws-input-section-a(2:1)
                when 'D' perform parse-define-directive
                when 'R' perform parse-rset-directive
+               when 'C' perform parse-const-directive
+               when 'S' perform parse-reserve-directive
+               when 'O' perform parse-org-directive
+               when 'N' perform parse-entry-directive
+               when 'X' perform parse-extern-directive
                when other perform parse-other-directive
            end-evaluate.
        parse-define-directive.
@@ -136,6 +280,7 @@
            write fs-define from ws-define
                invalid key
                    display "invalid define " ws-define-name end-display
+                   add 1 to ws-error-count giving ws-error-count end-add
                not invalid key
                    display "+define " ws-define-name end-display
            end-write.
@@ -151,8 +296,108 @@
        parse-rclear-directive.
            set ws-rrrr-clear to true.
            perform parse-non-directive.
+      *$C / $CW -- define a literal constant byte/word at the current
+      *address. The value (section-b) may be a literal number or a
+      *label name, resolved the same way an instruction operand is.
+      *Section-a holds the directive itself ("$C"/"$CW"), so there is
+      *no room on this line for a label naming the constant -- give it
+      *one by putting a plain label-only line directly above it (a
+      *line whose section-a is the label and section-b is blank):
+      *parse-label (called from parse-non-directive) records the
+      *label at ws-cur-addr and doesn't advance it, so the following
+      *$C/$CW/$S line is assembled at that same address. Same idiom
+      *as used for any $S table/buffer that code needs to address by
+      *name.
+       parse-const-directive.
+           move 1 to ws-const-width.
+           if ws-input-section-a(3:1) = 'W'
+               move 2 to ws-const-width
+           end-if.
+           move ws-cur-addr to ws-insn-addr.
+           set ws-insn-kind-data to true.
+           move ws-const-width to ws-insn-len.
+           initialize ws-insn-x0.
+           move 1 to j.
+           perform varying i from 1 by 1
+           until i > length of ws-input-section-b
+           or ws-input-section-b(i:1) = ' '
+               if j > length of ws-insn-x0 then exit perform end-if
+               move ws-input-section-b(i:1) to ws-insn-x0(j:1)
+               add 1 to j giving j end-add
+           end-perform.
+           add ws-const-width to ws-cur-addr giving ws-cur-addr end-add.
+           write fs-insn from ws-insn end-write.
+           set ws-line-kind-data to true.
+      *$S -- reserve ws-reserve-n bytes of uninitialized storage at the
+      *current address, e.g. for buffers and lookup tables
+       parse-reserve-directive.
+           move 0 to ws-reserve-n.
+           perform varying i from 1 by 1
+           until i > length of ws-input-section-b
+           or ws-input-section-b(i:1) = ' '
+               if ws-input-section-b(i:1) >= '0'
+               and ws-input-section-b(i:1) <= '9'
+                   move ws-input-section-b(i:1) to ws-digit
+                   multiply ws-reserve-n by 10 giving ws-reserve-n
+                   end-multiply
+                   add ws-digit to ws-reserve-n giving ws-reserve-n
+                   end-add
+               end-if
+           end-perform.
+           move ws-cur-addr to ws-insn-addr.
+           set ws-insn-kind-reserve to true.
+           move ws-reserve-n to ws-insn-len.
+           initialize ws-insn-x0.
+           add ws-reserve-n to ws-cur-addr giving ws-cur-addr end-add.
+           write fs-insn from ws-insn end-write.
+           set ws-line-kind-reserve to true.
+      *$ORG -- reposition ws-cur-addr to an arbitrary address, for
+      *fixed entry points and forward gaps. Nothing is emitted for
+      *this line itself. program.bin is strictly sequential, so an
+      *ORG that moves backward of bytes already written (an overlay)
+      *cannot be honored -- asmxbin's pad-to-address detects that case
+      *at encode time and reports it as an assembly error rather than
+      *silently writing the record at the wrong address.
+       parse-org-directive.
+           move 0 to ws-cur-addr.
+           perform varying i from 1 by 1
+           until i > length of ws-input-section-b
+           or ws-input-section-b(i:1) = ' '
+               if ws-input-section-b(i:1) >= '0'
+               and ws-input-section-b(i:1) <= '9'
+                   move ws-input-section-b(i:1) to ws-digit
+                   multiply ws-cur-addr by 10 giving ws-cur-addr
+                   end-multiply
+                   add ws-digit to ws-cur-addr giving ws-cur-addr
+                   end-add
+               end-if
+           end-perform.
+      *$N -- the next label defined (on the following line) is an
+      *exported entry point: recorded as type-entry in program.sym and
+      *also written out to program.ent for another module to link
+      *against. Nothing is emitted for this line itself.
+       parse-entry-directive.
+           set ws-next-label-is-entry to true.
+      *$X -- declare an external symbol that this module refers to but
+      *does not define; resolved by asmxsym falling back to
+      *program.ext (a copy of some other module's program.ent) at
+      *operand-resolution time in pass 2. Recorded here as a
+      *placeholder (address 0, type external) so a plain lookup
+      *against program.sym still finds the name.
+       parse-extern-directive.
+           move ws-input-section-b to ws-symbol-name.
+           move 0 to ws-symbol-addr.
+           set ws-symbol-type-external to true.
+           write fs-symbol from ws-symbol
+               invalid key
+                   display "invalid symbol " ws-symbol-name end-display
+                   add 1 to ws-error-count giving ws-error-count end-add
+               not invalid key
+                   display "+extern " ws-symbol-name end-display
+           end-write.
        parse-other-directive.
            display "unknown directive " ws-input-section-a end-display.
+           add 1 to ws-error-count giving ws-error-count end-add.
        parse-non-directive.
       *Parsing instruction, make sure to collect label (if any)
            evaluate ws-input-section-a(1:1)
@@ -165,13 +410,23 @@
                when other exit
            end-evaluate.
        parse-insn.
+      *This instruction starts at the current address
+           move ws-cur-addr to ws-insn-addr.
+           set ws-insn-kind-code to true.
+           set ws-line-kind-code to true.
       *Obtain opcode to use
            move ws-input-section-b to ws-insn-opcode.
       *Obtain first operand
            initialize ws-insn-x0.
            move 1 to j, i.
-      *Skip X for registers
+      *Skip X for registers -- only when it's followed by a digit, so
+      *a label name that merely starts with X (e.g. XLOOP) is left
+      *intact for symbol lookup instead of being mistaken for a
+      *register prefix
            if ws-input-section-c(i:1) = 'X'
+           and i < length of ws-input-section-c
+           and ws-input-section-c(i + 1:1) >= '0'
+           and ws-input-section-c(i + 1:1) <= '9'
                add 1 to i giving i end-add
            end-if.
            perform varying i from i by 1
@@ -186,8 +441,14 @@
       *Second operand
            initialize ws-insn-x1.
            move 1 to j.
-      *Skip X for registers
+      *Skip X for registers -- only when it's followed by a digit, so
+      *a label name that merely starts with X (e.g. XLOOP) is left
+      *intact for symbol lookup instead of being mistaken for a
+      *register prefix
            if ws-input-section-c(i:1) = 'X'
+           and i < length of ws-input-section-c
+           and ws-input-section-c(i + 1:1) >= '0'
+           and ws-input-section-c(i + 1:1) <= '9'
                add 1 to i giving i end-add
            end-if.
            perform varying i from i by 1
@@ -202,8 +463,14 @@
       *Third (and final) operand
            initialize ws-insn-x2.
            move 1 to j.
-      *Skip X for registers
+      *Skip X for registers -- only when it's followed by a digit, so
+      *a label name that merely starts with X (e.g. XLOOP) is left
+      *intact for symbol lookup instead of being mistaken for a
+      *register prefix
            if ws-input-section-c(i:1) = 'X'
+           and i < length of ws-input-section-c
+           and ws-input-section-c(i + 1:1) >= '0'
+           and ws-input-section-c(i + 1:1) <= '9'
                add 1 to i giving i end-add
            end-if.
            perform varying i from i by 1
@@ -212,9 +479,19 @@
                move ws-input-section-c(i:1) to ws-insn-x2(j:1)
                add 1 to j giving j end-add
            end-perform.
-      *Obtain length of opcode
+      *Obtain length of opcode -- asmxglen reports back whether
+      *asmxopcd actually recognized it; an opcode not found in
+      *opcodes.def is counted as an assembly error right here, same
+      *as the other three pass-1 error sources, so ws-cur-addr never
+      *silently advances by a stale length and later labels/listing
+      *entries don't end up written at a corrupted address
            move ws-insn-opcode to ws-oplen-name.
            call "asmxglen" using ws-oplen-data end-call.
+           if ws-oplen-not-found
+               display "unknown opcode " ws-insn-opcode end-display
+               add 1 to ws-error-count giving ws-error-count end-add
+           end-if.
+           move ws-oplen-length to ws-insn-len.
            add ws-oplen-length to ws-cur-addr
            giving ws-cur-addr end-add.
       *Set RRRR flexibility considerations
@@ -229,13 +506,287 @@
        parse-label.
            move ws-input-section-a to ws-symbol-name.
            move ws-cur-addr to ws-symbol-addr.
-           set ws-symbol-type-local to true.
+           if ws-next-label-is-entry
+               set ws-symbol-type-entry to true
+           else
+               set ws-symbol-type-local to true
+           end-if.
            write fs-symbol from ws-symbol
                invalid key
                    display "invalid symbol " ws-symbol-name end-display
+                   add 1 to ws-error-count giving ws-error-count end-add
                not invalid key
                    display "+symbol " ws-symbol-name end-display
+                   if ws-symtab-count < 500
+                       add 1 to ws-symtab-count giving ws-symtab-count
+                       end-add
+                       move ws-symbol-name
+                           to ws-symtab-name(ws-symtab-count)
+                       move ws-symbol-addr
+                           to ws-symtab-addr(ws-symtab-count)
+                   end-if
            end-write.
+           if ws-next-label-is-entry
+               move ws-symbol-name to fe-symbol-name
+               move ws-symbol-addr to fe-symbol-addr
+               move ws-symbol-type to fe-symbol-type
+               write fe-symbol
+                   invalid key
+                       display "invalid entry " fe-symbol-name
+                       end-display
+                   not invalid key
+                       display "+entry " fe-symbol-name end-display
+               end-write
+               move 'N' to ws-next-label-entry
+           end-if.
+      *Capture everything write-listing will need to build this line's
+      *listing entry later, once every label in the source is known
+      *(see write-listing) -- not resolved here, mid-pass, since any
+      *forward reference would still show as an unresolved address 0.
+       write-listsrc-record.
+           move ws-listing-addr to fs-listsrc-addr.
+           move ws-line-kind to fs-listsrc-kind.
+           move 0 to fs-listsrc-len.
+           move spaces to fs-listsrc-opcode fs-listsrc-x0
+               fs-listsrc-x1 fs-listsrc-x2.
+           move space to fs-listsrc-rrrr.
+           evaluate true
+               when ws-line-kind-code
+                   move ws-insn-len to fs-listsrc-len
+                   move ws-insn-opcode to fs-listsrc-opcode
+                   move ws-insn-x0 to fs-listsrc-x0
+                   move ws-insn-x1 to fs-listsrc-x1
+                   move ws-insn-x2 to fs-listsrc-x2
+                   move ws-insn-rrrr to fs-listsrc-rrrr
+               when ws-line-kind-data
+                   move ws-insn-len to fs-listsrc-len
+                   move ws-insn-x0 to fs-listsrc-x0
+               when ws-line-kind-reserve
+                   move ws-insn-len to fs-listsrc-len
+           end-evaluate.
+           move ws-input-section-a to fs-listsrc-section-a.
+           move ws-input-section-b to fs-listsrc-section-b.
+           move ws-input-section-c to fs-listsrc-section-c.
+           move ws-input-section-d to fs-listsrc-section-d.
+           write fs-listsrc-rec end-write.
+      *Deferred listing pass -- runs once the main read loop has
+      *finished and ws-symtab-tab holds every label in the source, so
+      *a branch/jump/$C operand referencing a label defined later in
+      *the file resolves to its real address instead of 0.
+       write-listing.
+           open input fs-listsrc.
+           if ws-clean-mode
+               open output fs-listing
+           else
+               open extend fs-listing
+           end-if.
+           perform forever
+               read fs-listsrc
+                   at end exit perform
+                   not at end perform write-listing-entry
+               end-read
+           end-perform.
+           close fs-listsrc, fs-listing.
+       write-listing-entry.
+           move fs-listsrc-addr to ws-listing-addr.
+           move fs-listsrc-kind to ws-line-kind.
+           move fs-listsrc-section-a to ws-input-section-a.
+           move fs-listsrc-section-b to ws-input-section-b.
+           move fs-listsrc-section-c to ws-input-section-c.
+           move fs-listsrc-section-d to ws-input-section-d.
+           evaluate true
+               when ws-line-kind-code
+                   move fs-listsrc-len to ws-insn-len
+                   move fs-listsrc-opcode to ws-insn-opcode
+                   move fs-listsrc-x0 to ws-insn-x0
+                   move fs-listsrc-x1 to ws-insn-x1
+                   move fs-listsrc-x2 to ws-insn-x2
+                   move fs-listsrc-rrrr to ws-insn-rrrr
+                   perform compute-insn-hex
+               when ws-line-kind-data
+                   move fs-listsrc-len to ws-insn-len
+                   move fs-listsrc-x0 to ws-insn-x0
+                   perform compute-data-hex
+               when ws-line-kind-reserve
+                   move fs-listsrc-len to ws-insn-len
+                   perform compute-reserve-hex
+               when other
+                   initialize ws-listing-hex
+           end-evaluate.
+           perform write-listing-line.
+      *Build the hex bytes column of the listing for an instruction
+      *line, mirroring the encoding asmxbin performs at write time --
+      *by the time this runs (write-listing, after the main read loop)
+      *every label is already in ws-symtab-tab, so forward references
+      *resolve to their real address here too, matching program.bin.
+       compute-insn-hex.
+           initialize ws-listing-hex.
+           move 1 to ws-hex-j.
+           move ws-insn-opcode to ws-opcode-name.
+           move spaces to ws-opcode-code.
+           move space to ws-opcode-mode.
+           call "asmxopcd" using ws-opcode end-call.
+           if ws-opcode-mode-a or ws-opcode-mode-b or ws-opcode-mode-c
+           or ws-opcode-mode-d or ws-opcode-mode-e
+               perform resolve-listing-operands
+               perform hex-code-to-number
+               evaluate true
+                   when ws-insn-rrrr-set
+                       compute ws-hex-byteval =
+                           ws-reg-x2 * 16 + ws-reg-x1
+                       perform byte-to-hex2
+               end-evaluate
+               evaluate true
+                   when ws-opcode-mode-a
+                       compute ws-hex-byteval =
+                           ws-reg-x0 * 16 + ws-hex-code
+                       perform byte-to-hex2
+                   when ws-opcode-mode-b
+                       perform hex-wide-header
+                   when ws-opcode-mode-c
+                       perform hex-wide-header
+                       move 1 to ws-hex-nbytes
+                       perform hex-address-bytes
+                   when ws-opcode-mode-d
+                       perform hex-wide-header
+                       move 2 to ws-hex-nbytes
+                       perform hex-address-bytes
+                   when ws-opcode-mode-e
+                       perform hex-wide-header
+                       move 3 to ws-hex-nbytes
+                       perform hex-address-bytes
+               end-evaluate
+           else
+               move "????" to ws-listing-hex(1:4)
+           end-if.
+      *Hex column for a $C/$CW constant -- the value may itself be a
+      *label, resolved against the now-complete ws-symtab-tab
+       compute-data-hex.
+           initialize ws-listing-hex.
+           move 1 to ws-hex-j.
+           move ws-insn-x0 to ws-operand-text.
+           perform resolve-listing-operand.
+           move ws-operand-value to ws-addr-x1.
+           move ws-insn-len to ws-hex-nbytes.
+           perform hex-address-bytes.
+      *Hex column for a $S reservation -- shown as the zero fill that
+      *will land in program.bin, capped so long reservations don't
+      *blow out the listing line
+       compute-reserve-hex.
+           initialize ws-listing-hex.
+           move 1 to ws-hex-j.
+           move 0 to ws-hex-byteval.
+           if ws-insn-len > 8
+               move 8 to j
+           else
+               move ws-insn-len to j
+           end-if.
+           perform j times
+               perform byte-to-hex2
+           end-perform.
+       resolve-listing-operands.
+           move ws-insn-x0 to ws-operand-text.
+           perform resolve-listing-operand.
+           move ws-operand-value to ws-reg-x0.
+           move ws-insn-x1 to ws-operand-text.
+           perform resolve-listing-operand.
+           move ws-operand-value to ws-reg-x1.
+           move ws-operand-value to ws-addr-x1.
+           move ws-insn-x2 to ws-operand-text.
+           perform resolve-listing-operand.
+           move ws-operand-value to ws-reg-x2.
+      *Resolved from ws-symtab-tab (built up during the main read
+      *loop, complete by the time write-listing runs) rather than by
+      *calling "asmxsym" against program.sym -- the pass-1 loop that
+      *builds this table holds program.sym open EXTEND/OUTPUT for its
+      *whole duration, so a second program opening it INPUT
+      *concurrently from inside that loop would be unsafe on a real
+      *indexed-file runtime; reusing the in-memory table here avoids
+      *ever needing to.
+       resolve-listing-operand.
+           evaluate ws-operand-text(1:1)
+               when 'A' thru 'Z'
+               when '@'
+                   move zero to ws-operand-value
+                   perform varying ws-hex-i from 1 by 1
+                   until ws-hex-i > ws-symtab-count
+                       if ws-symtab-name(ws-hex-i) = ws-operand-text
+                           move ws-symtab-addr(ws-hex-i)
+                               to ws-operand-value
+                           exit perform
+                       end-if
+                   end-perform
+               when other
+                   move ws-operand-text to ws-operand-value
+           end-evaluate.
+       hex-code-to-number.
+           move 0 to ws-hex-code.
+           perform varying i from 1 by 1
+           until i > length of ws-opcode-code
+               evaluate ws-opcode-code(i:1)
+                   when '1'
+                       multiply ws-hex-code by 2 giving ws-hex-code
+                       end-multiply
+                       add 1 to ws-hex-code giving ws-hex-code end-add
+                   when other
+                       multiply ws-hex-code by 2 giving ws-hex-code
+                       end-multiply
+               end-evaluate
+           end-perform.
+       hex-wide-header.
+           compute ws-hex-byteval = ws-reg-x0 * 16 + 15.
+           perform byte-to-hex2.
+           move ws-hex-code to ws-hex-byteval.
+           perform byte-to-hex2.
+       hex-address-bytes.
+           move ws-addr-x1 to ws-hex-addr-temp.
+           perform varying ws-hex-i from 1 by 1 until ws-hex-i > 3
+               divide ws-hex-addr-temp by 256 giving ws-hex-addr-temp
+                   remainder ws-hex-byte-ent(ws-hex-i)
+               end-divide
+           end-perform.
+           perform varying ws-hex-i from ws-hex-nbytes by -1
+           until ws-hex-i < 1
+               move ws-hex-byte-ent(ws-hex-i) to ws-hex-byteval
+               perform byte-to-hex2
+           end-perform.
+       byte-to-hex2.
+      *Register slots (ws-reg-x0/x1/x2) only guarantee 0-99 (pic 9(2)),
+      *not the 0-15 nibble range the encoding actually packs -- an
+      *out-of-range register number (e.g. X20) must not be allowed to
+      *push ws-hex-byteval past 255 and walk ws-hex-digits out of
+      *bounds, so fold it down to a single byte first.
+           divide ws-hex-byteval by 256 giving ws-hex-hi
+               remainder ws-hex-byteval
+           end-divide.
+           divide ws-hex-byteval by 16 giving ws-hex-hi
+               remainder ws-hex-lo
+           end-divide.
+           add 1 to ws-hex-hi giving ws-hex-hi1 end-add.
+           add 1 to ws-hex-lo giving ws-hex-lo1 end-add.
+           if ws-hex-j <= length of ws-listing-hex
+               move ws-hex-digits(ws-hex-hi1:1)
+                   to ws-listing-hex(ws-hex-j:1)
+               add 1 to ws-hex-j giving ws-hex-j end-add
+           end-if.
+           if ws-hex-j <= length of ws-listing-hex
+               move ws-hex-digits(ws-hex-lo1:1)
+                   to ws-listing-hex(ws-hex-j:1)
+               add 1 to ws-hex-j giving ws-hex-j end-add
+           end-if.
+       write-listing-line.
+           move spaces to ws-listing-line.
+           string ws-listing-addr delimited by size
+               " " delimited by size
+               ws-listing-hex delimited by size
+               " " delimited by size
+               ws-input-section-a delimited by size
+               ws-input-section-b delimited by size
+               ws-input-section-c delimited by size
+               ws-input-section-d delimited by size
+               into ws-listing-line
+           end-string.
+           write fs-listing-line from ws-listing-line end-write.
        end program asmzx.
       ******************************************************************
       *Encode instructions into binary formats
@@ -265,15 +816,59 @@
        01  ws-reg-x0 pic 9(2).
        01  ws-reg-x1 pic 9(2).
        01  ws-reg-x2 pic 9(2).
+      *Wide address/immediate operand for opcode modes C, D and E
+       01  ws-addr-x1 pic 9(8).
+       01  ws-addr-temp pic 9(8).
+       01  ws-addr-nbytes pic 9(1).
+       01  ws-addr-i pic 9(4) comp.
+       01  ws-addr-byte-tab.
+           05 ws-addr-byte-ent pic 9(3) occurs 3 times.
+      *Operand resolution scratch (label name or literal digits)
+       01  ws-operand-text pic x(12).
+       01  ws-operand-value pic 9(8).
+       01  ws-symlook-data.
+           05  ws-symlook-name pic x(12).
+           05  ws-symlook-addr pic 9(8).
+           05  ws-symlook-found pic x.
+               88 ws-symlook-is-found value 'Y'.
+               88 ws-symlook-not-found value 'N'.
+      *Count of unresolved symbols/unknown opcodes hit while encoding;
+      *added into return-code so a bad program.ins stops the job
+       01  ws-bin-error-count pic 9(4) value 0.
+      *Number of bytes written to program.bin so far, used to pad
+      *forward across $ORG gaps
+       01  ws-bin-pos pic 9(8) value 0.
+      *Clean/restart mode -- see asmzx; read independently here since
+      *asmzx calls this program with no linkage
+       01  ws-clean-env pic x(3) value spaces.
+       01  ws-clean-flag pic x value 'N'.
+           88 ws-clean-mode value 'Y'.
+      *Set by pad-to-address when $ORG has gone backward -- the record
+      *has already been counted as an error there and write-binary-insn
+      *must not then write its bytes at the (wrong) current position
+       01  ws-pad-flag pic x value 'N'.
+           88 ws-pad-failed value 'Y'.
        linkage section.
        procedure division.
       *Output binary
            open input sharing with all fs-insns.
            perform write-binary.
            close fs-insns.
+           add ws-bin-error-count to return-code giving return-code
+           end-add.
            goback.
        write-binary.
-           open extend fs-binary.
+           move 0 to ws-bin-pos.
+           accept ws-clean-env from environment "ASMZX_CLEAN"
+               end-accept
+           if ws-clean-env = "YES" or ws-clean-env = "Y"
+               set ws-clean-mode to true
+           end-if.
+           if ws-clean-mode
+               open output fs-binary
+           else
+               open extend fs-binary
+           end-if.
            perform forever
                read fs-insns
                    at end exit perform
@@ -281,15 +876,84 @@
                end-read
            end-perform.
            close fs-binary.
+      *Emit one byte from ws-binary-char and track how far into
+      *program.bin we are
+       emit-byte.
+           write fs-binary-char from ws-binary-char end-write.
+           add 1 to ws-bin-pos giving ws-bin-pos end-add.
+       pad-to-address.
+      *program.bin is strictly sequential, so an ORG that rewinds
+      *backwards of the current write position cannot be honored --
+      *count and report it, and set ws-pad-flag so write-binary-insn
+      *skips writing this record's bytes at the wrong (current)
+      *position instead of leaving them there as if nothing happened.
+           move 'N' to ws-pad-flag.
+           if ws-insn-addr < ws-bin-pos
+               display "backward $ORG: address " ws-insn-addr
+                   " is behind current position " ws-bin-pos
+                   end-display
+               add 1 to ws-bin-error-count giving ws-bin-error-count
+               end-add
+               move 'Y' to ws-pad-flag
+           else
+               move 0 to ws-binary-char
+               perform until ws-bin-pos >= ws-insn-addr
+                   perform emit-byte
+               end-perform
+           end-if.
        write-binary-insn.
-      *Get the opcode information for this specific instruction
            move fs-insn to ws-insn.
+      *$ORG may have left a gap between the last byte written and this
+      *record's address -- pad it with zeros; if the $ORG instead went
+      *backward, pad-to-address has already counted the error and this
+      *record's bytes must not be written at all
+           perform pad-to-address.
+           if not ws-pad-failed
+               evaluate true
+                   when ws-insn-kind-data perform write-data-insn
+                   when ws-insn-kind-reserve perform write-reserve-insn
+                   when other perform write-code-dispatch
+               end-evaluate
+           end-if.
+      *Get the opcode information for this specific instruction
+       write-code-dispatch.
+           move spaces to ws-opcode-code.
+           move space to ws-opcode-mode.
            move ws-insn-opcode to ws-opcode-name.
            call "asmxopcd" using ws-opcode end-call.
+           if ws-opcode-mode-a or ws-opcode-mode-b or ws-opcode-mode-c
+           or ws-opcode-mode-d or ws-opcode-mode-e
+               perform write-code-insn
+           else
+               display "unknown opcode " ws-insn-opcode end-display
+               add 1 to ws-bin-error-count giving ws-bin-error-count
+               end-add
+           end-if.
+      *$C/$CW constant -- emit ws-insn-len bytes of the resolved value
+       write-data-insn.
+           move ws-insn-x0 to ws-operand-text.
+           perform resolve-operand-value.
+           move ws-operand-value to ws-addr-x1.
+           move ws-insn-len to ws-addr-nbytes.
+           perform write-address-bytes.
+      *$S reservation -- emit ws-insn-len zero bytes
+       write-reserve-insn.
+           move 0 to ws-binary-char.
+           perform ws-insn-len times
+               perform emit-byte
+           end-perform.
+       write-code-insn.
       *
-           move ws-insn-x0 to ws-reg-x0.
-           move ws-insn-x1 to ws-reg-x1.
-           move ws-insn-x2 to ws-reg-x2.
+           move ws-insn-x0 to ws-operand-text
+           perform resolve-operand-value
+           move ws-operand-value to ws-reg-x0.
+           move ws-insn-x1 to ws-operand-text
+           perform resolve-operand-value
+           move ws-operand-value to ws-reg-x1
+           move ws-operand-value to ws-addr-x1.
+           move ws-insn-x2 to ws-operand-text
+           perform resolve-operand-value
+           move ws-operand-value to ws-reg-x2.
            evaluate true
                when ws-insn-rrrr-set
       *Higher half
@@ -299,7 +963,7 @@
       *Lower half
                    add ws-reg-x1 to ws-binary-char giving ws-binary-char
                    end-add
-                   write fs-binary-char from ws-binary-char end-write
+                   perform emit-byte
            end-evaluate.
       *We live in a society
            perform code-to-number
@@ -312,18 +976,69 @@
       *Lower half
                    add ws-code to ws-binary-char giving ws-binary-char
                    end-add
-                   write fs-binary-char from ws-binary-char end-write
+                   perform emit-byte
                when ws-opcode-mode-b
+                   perform write-wide-header
+               when ws-opcode-mode-c
+                   perform write-wide-header
+                   move 1 to ws-addr-nbytes
+                   perform write-address-bytes
+               when ws-opcode-mode-d
+                   perform write-wide-header
+                   move 2 to ws-addr-nbytes
+                   perform write-address-bytes
+               when ws-opcode-mode-e
+                   perform write-wide-header
+                   move 3 to ws-addr-nbytes
+                   perform write-address-bytes
+           end-evaluate.
       *X0 is located on the higher half, the code is on the lower
-                   move ws-reg-x0 to ws-binary-char
-                   multiply ws-binary-char by 16 giving ws-binary-char
-                   end-multiply
+      *(modes B, C, D and E all share this two-byte header, followed
+      *by however many address/immediate bytes their mode carries)
+       write-wide-header.
+           move ws-reg-x0 to ws-binary-char
+           multiply ws-binary-char by 16 giving ws-binary-char
+           end-multiply
       *Lower half
-                   add 15 to ws-binary-char giving ws-binary-char
-                   end-add
-                   write fs-binary-char from ws-binary-char end-write
-                   move ws-code to ws-binary-char
-                   write fs-binary-char from ws-binary-char end-write
+           add 15 to ws-binary-char giving ws-binary-char
+           end-add
+           perform emit-byte
+           move ws-code to ws-binary-char
+           perform emit-byte.
+      *Emit the low-order ws-addr-nbytes bytes of ws-addr-x1, most
+      *significant byte first
+       write-address-bytes.
+           move ws-addr-x1 to ws-addr-temp
+           perform varying ws-addr-i from 1 by 1 until ws-addr-i > 3
+               divide ws-addr-temp by 256 giving ws-addr-temp
+                   remainder ws-addr-byte-ent(ws-addr-i)
+               end-divide
+           end-perform
+           perform varying ws-addr-i from ws-addr-nbytes by -1
+           until ws-addr-i < 1
+               move ws-addr-byte-ent(ws-addr-i) to ws-binary-char
+               perform emit-byte
+           end-perform.
+      *An operand is either literal digits or a symbol name; symbol
+      *names are resolved against program.sym so a label can be used
+      *as a branch/jump target instead of a hand-typed address
+       resolve-operand-value.
+           evaluate ws-operand-text(1:1)
+               when 'A' thru 'Z'
+               when '@'
+                   move ws-operand-text to ws-symlook-name
+                   call "asmxsym" using ws-symlook-data end-call
+                   if ws-symlook-is-found
+                       move ws-symlook-addr to ws-operand-value
+                   else
+                       move zero to ws-operand-value
+                       display "unresolved symbol " ws-operand-text
+                       end-display
+                       add 1 to ws-bin-error-count
+                       giving ws-bin-error-count end-add
+                   end-if
+               when other
+                   move ws-operand-text to ws-operand-value
            end-evaluate.
       *Convert the binary code into a number we can use
        code-to-number.
@@ -344,6 +1059,89 @@
            end-perform.
        end program asmxbin.
       ******************************************************************
+      *Resolve a symbol name to its address
+       identification division.
+       program-id. asmxsym.
+       environment division.
+       input-output section.
+       file-control.
+      *Symbol list
+           select optional fs-symbols assign to "program.sym"
+           organization is indexed
+           access is sequential
+           record key is fs-symbol-name.
+      *External symbol list -- a copy of another module's program.ent,
+      *consulted when a name isn't resolved (or only has an external
+      *placeholder) in this module's own program.sym
+           select optional fs-extern assign to "program.ext"
+           organization is indexed
+           access is sequential
+           record key is xf-symbol-name.
+       data division.
+       file section.
+       fd  fs-symbols.
+       copy "assymb.cpy" replacing ==:pref:== BY ==fs==.
+       fd  fs-extern.
+       copy "assymb.cpy" replacing ==:pref:== BY ==xf==.
+       working-storage section.
+       copy "assymb.cpy" replacing ==:pref:== BY ==ws==.
+      *Set when the local match found in fs-symbols was only a $X
+      *placeholder, not a real definition -- used (rather than
+      *ls-symlook-addr = 0, which is also the perfectly ordinary
+      *address of a real symbol) to decide whether to fall back to
+      *program.ext
+       01  ws-local-match-external pic x value 'N'.
+           88 ws-local-match-is-external value 'Y'.
+       linkage section.
+       01  ls-symlook-data.
+           05  ls-symlook-name pic x(12).
+           05  ls-symlook-addr pic 9(8).
+           05  ls-symlook-found pic x.
+               88 ls-symlook-is-found value 'Y'.
+               88 ls-symlook-not-found value 'N'.
+       procedure division using ls-symlook-data.
+           set ls-symlook-not-found to true.
+           move zero to ls-symlook-addr.
+           move 'N' to ws-local-match-external.
+           open input fs-symbols.
+           perform forever
+               read fs-symbols
+                   at end exit perform
+                   not at end
+                       if fs-symbol-name = ls-symlook-name
+                           move fs-symbol-addr to ls-symlook-addr
+                           set ls-symlook-is-found to true
+                           if fs-symbol-type-external
+                               set ws-local-match-is-external to true
+                           else
+                               exit perform
+                           end-if
+                       end-if
+               end-read
+           end-perform.
+           close fs-symbols.
+      *Local lookup missed, or only found a $X placeholder -- fall back
+      *to program.ext, a renamed copy of some other module's exported
+      *program.ent
+           if ls-symlook-not-found
+           or ws-local-match-is-external
+               open input fs-extern
+               perform forever
+                   read fs-extern
+                       at end exit perform
+                       not at end
+                           if xf-symbol-name = ls-symlook-name
+                               move xf-symbol-addr to ls-symlook-addr
+                               set ls-symlook-is-found to true
+                               exit perform
+                           end-if
+                   end-read
+               end-perform
+               close fs-extern
+           end-if.
+           goback.
+       end program asmxsym.
+      ******************************************************************
       *Obtain information of a given instruction
        identification division.
        program-id. asmxopcd.
@@ -359,23 +1157,58 @@
        copy "asopcp.cpy" replacing ==:pref:== BY ==fs==.
        working-storage section.
        copy "asopcp.cpy" replacing ==:pref:== BY ==ws==.
+      *opcodes.def loaded into memory once per run -- working-storage
+      *persists across calls to this subprogram within the run unit,
+      *so every call after the first is an in-memory table search
+      *instead of a re-read of the whole file
+       01  ws-opcode-loaded pic x value 'N'.
+           88 ws-opcode-is-loaded value 'Y'.
+       01  ws-opcode-count pic 9(4) value 0.
+       01  ws-opcode-idx pic 9(4) comp.
+       01  ws-opcode-tab occurs 200 times.
+           05 ws-opcode-tab-name pic x(12).
+           05 ws-opcode-tab-code pic x(8).
+           05 ws-opcode-tab-mode pic x.
        linkage section.
        copy "asopcp.cpy" replacing ==:pref:== BY ==ls==.
        procedure division using ls-opcode.
+           if not ws-opcode-is-loaded
+               perform load-opcode-table
+           end-if.
+           move space to ls-opcode-mode.
+           perform varying ws-opcode-idx from 1 by 1
+           until ws-opcode-idx > ws-opcode-count
+               if ws-opcode-tab-name(ws-opcode-idx) = ls-opcode-name
+                   move ws-opcode-tab-code(ws-opcode-idx)
+                       to ls-opcode-code
+                   move ws-opcode-tab-mode(ws-opcode-idx)
+                       to ls-opcode-mode
+                   exit perform
+               end-if
+           end-perform.
+           goback.
+       load-opcode-table.
+           move 0 to ws-opcode-count.
            open input fs-opcodes.
            perform forever
                read fs-opcodes into ws-opcode
                    at end exit perform
-                   not at end 
+                   not at end
                        if ws-opcode-mode not = '*'
-                       and ws-opcode-name = ls-opcode-name then
-                           move ws-opcode to ls-opcode
-                           exit perform
+                       and ws-opcode-count < 200
+                           add 1 to ws-opcode-count
+                               giving ws-opcode-count end-add
+                           move ws-opcode-name
+                               to ws-opcode-tab-name(ws-opcode-count)
+                           move ws-opcode-code
+                               to ws-opcode-tab-code(ws-opcode-count)
+                           move ws-opcode-mode
+                               to ws-opcode-tab-mode(ws-opcode-count)
                        end-if
                end-read
            end-perform.
            close fs-opcodes.
-           goback.
+           set ws-opcode-is-loaded to true.
        end program asmxopcd.
       ******************************************************************
       *Obtain legnth of instruction
@@ -388,15 +1221,21 @@
        01  ls-data.
            05  ls-name pic x(12).
            05  ls-length pic 9(4).
+           05  ls-found pic x.
+               88 ls-found-yes value 'Y'.
+               88 ls-found-no value 'N'.
        procedure division using ls-data.
            move ls-name to ws-opcode-name.
            call "asmxopcd" using ws-opcode end-call.
+           set ls-found-yes to true.
+           move 0 to ls-length.
            evaluate true
                when ws-opcode-mode-a move 1 to ls-length
                when ws-opcode-mode-b move 2 to ls-length
                when ws-opcode-mode-c move 3 to ls-length
                when ws-opcode-mode-d move 4 to ls-length
                when ws-opcode-mode-e move 5 to ls-length
+               when other set ls-found-no to true
            end-evaluate.
            goback.
        end program asmxglen.
@@ -443,7 +1282,13 @@
        01  j pic 9(4) comp.
        01  k pic 9(4) comp.
        01  l pic 9(4) comp.
+       01  m pic 9(4) comp.
        copy "asdefn.cpy" replacing ==:pref:== BY ==ws==.
+      *Positional arguments for a parameterized macro invocation
+      *"$NAME(arg1,arg2,...)" -- substituted for &1/&2/... in the
+      *define body when it is expanded
+       01  ws-macro-argc pic 9 value 0.
+       01  ws-macro-arg pic x(12) occurs 9 times.
        linkage section.
        01  ls-data.
            05  ls-data-input pic x(80).
@@ -469,12 +1314,18 @@
            goback.
        start-define.
            initialize ws-define.
-      *Obtain the name of the define
+           move 0 to ws-macro-argc.
+      *Obtain the name of the define -- stops at a space or at an
+      *opening paren that introduces macro arguments
            move 1 to k.
-           perform varying i from i by 1 until ls-data-input(i:1) = ' '
+           perform varying i from i by 1
+           until ls-data-input(i:1) = ' ' or ls-data-input(i:1) = '('
                move ls-data-input(i:1) to ws-define-name(k:1)
                add 1 to k end-add
            end-perform.
+           if ls-data-input(i:1) = '('
+               perform parse-macro-args
+           end-if.
            perform forever
                read fs-defines
                    at end exit perform
@@ -485,12 +1336,76 @@
                       end-if
                end-read
            end-perform.
+      *Collect "(arg1,arg2,...)" into ws-macro-arg, positionally, and
+      *leave i pointing just past the closing paren
+       parse-macro-args.
+      *Skip the opening paren
+           add 1 to i giving i end-add.
+           perform until ls-data-input(i:1) = ')'
+           or i > length of ls-data-input
+               if ws-macro-argc < 9
+                   add 1 to ws-macro-argc giving ws-macro-argc end-add
+               end-if
+               move spaces to ws-macro-arg(ws-macro-argc)
+               move 1 to m
+               perform until ls-data-input(i:1) = ','
+               or ls-data-input(i:1) = ')'
+               or i > length of ls-data-input
+                   if m <= length of ws-macro-arg(ws-macro-argc)
+                       move ls-data-input(i:1)
+                           to ws-macro-arg(ws-macro-argc)(m:1)
+                       add 1 to m end-add
+                   end-if
+                   add 1 to i giving i end-add
+               end-perform
+               if ls-data-input(i:1) = ','
+                   add 1 to i giving i end-add
+               end-if
+           end-perform.
+      *Skip the closing paren
+           add 1 to i giving i end-add.
+      *Copy the define body into the expanded output, substituting
+      *&1 through &9 with the matching macro argument (trimmed of its
+      *trailing padding) when this invocation supplied one -- plain,
+      *argument-less $D defines pass any literal "&N" text through
+      *unchanged since ws-macro-argc is zero
        found-define.
            move fs-define to ws-define.
-           perform varying k from 1 by 1
-           until k > length of ws-define-body
+           move 1 to k.
+           perform until k > length of ws-define-body
+           or j > length of ls-data-output
+               move 0 to l
+               if k < length of ws-define-body
+               and ws-define-body(k:1) = '&'
+                   evaluate ws-define-body(k + 1:1)
+                       when '1' move 1 to l
+                       when '2' move 2 to l
+                       when '3' move 3 to l
+                       when '4' move 4 to l
+                       when '5' move 5 to l
+                       when '6' move 6 to l
+                       when '7' move 7 to l
+                       when '8' move 8 to l
+                       when '9' move 9 to l
+                       when other move 0 to l
+                   end-evaluate
+               end-if
+               if l > 0 and l <= ws-macro-argc
+                   perform copy-macro-arg
+                   add 2 to k giving k end-add
+               else
+                   move ws-define-body(k:1) to ls-data-output(j:1)
+                   add 1 to j end-add
+                   add 1 to k end-add
+               end-if
+           end-perform.
+       copy-macro-arg.
+           move 1 to m.
+           perform until ws-macro-arg(l)(m:1) = ' '
+           or m > length of ws-macro-arg(l)
            or j > length of ls-data-output
-               move ws-define-body(k:1) to ls-data-output(j:1)
+               move ws-macro-arg(l)(m:1) to ls-data-output(j:1)
                add 1 to j end-add
+               add 1 to m end-add
            end-perform.
        end program asmxexpn.
